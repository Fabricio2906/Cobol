@@ -13,11 +13,33 @@
                DECIMAL-POINT IS COMMA.
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
-               SELECT TRANSACOES-FILE
-               ASSIGN TO 'C:\Cobol\AntiFraude\transacao.txt'
+               SELECT OPTIONAL TRANSACOES-FILE
+               ASSIGN DYNAMIC WS-TRANSACOES-PATH
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-TRANS-STATUS.
+               SELECT OPTIONAL CONTROLE-LOTE-FILE
+               ASSIGN TO 'C:\Cobol\AntiFraude\controle_lote.txt'
                    ORGANIZATION IS LINE SEQUENTIAL.
-               SELECT ALERTAS-FILE
-               ASSIGN TO 'C:\Cobol\AntiFraude\alertas.txt'
+               SELECT OPTIONAL ALERTAS-FILE
+               ASSIGN DYNAMIC WS-ALERTAS-PATH
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT OPTIONAL LIMITES-FILE
+               ASSIGN TO 'C:\Cobol\AntiFraude\parametros_fraude.txt'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT OPTIONAL REJEITOS-FILE
+               ASSIGN DYNAMIC WS-REJEITOS-PATH
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT OPTIONAL WATCHLIST-FILE
+               ASSIGN TO 'C:\Cobol\AntiFraude\watchlist.txt'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT OPTIONAL ALERTAS-ESTRUT-FILE
+               ASSIGN DYNAMIC WS-ALERTAS-ESTRUT-PATH
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT RELATORIO-FILE
+               ASSIGN TO 'C:\Cobol\AntiFraude\RELATORIO-FRAUDE.TXT'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT OPTIONAL CHECKPOINT-FILE
+               ASSIGN TO 'C:\Cobol\AntiFraude\checkpoint.txt'
                    ORGANIZATION IS LINE SEQUENTIAL.
            DATA DIVISION.
            FILE SECTION.
@@ -28,11 +50,143 @@
        FD  ALERTAS-FILE.
        01  REG-ALERTA            PIC X(200).
 
+       FD  LIMITES-FILE.
+       01  REG-LIMITE            PIC X(50).
+
+       FD  CONTROLE-LOTE-FILE.
+       01  REG-CONTROLE-LOTE     PIC X(100).
+
+       FD  REJEITOS-FILE.
+       01  REG-REJEITO           PIC X(250).
+
+       FD  WATCHLIST-FILE.
+       01  REG-WATCHLIST         PIC X(20).
+
+       FD  ALERTAS-ESTRUT-FILE.
+       01  REG-ALERTA-ESTRUT     PIC X(150).
+
+       FD  RELATORIO-FILE.
+       01  REG-RELATORIO         PIC X(100).
+
+       FD  CHECKPOINT-FILE.
+       01  REG-CHECKPOINT        PIC X(250).
+
        WORKING-STORAGE SECTION.
 
        01  WS-FIM-ARQ            PIC X VALUE 'N'.
            88 WS-EOF             VALUE 'S'.
 
+      * Status do OPEN/READ de TRANSACOES-FILE. Com SELECT OPTIONAL e
+      * este campo, um extrato inexistente no meio de um lote (req.
+      * 008) vira um status diferente de '00' em vez de abortar a
+      * execucao inteira - 2000-PROCESSA usa isso para registrar o
+      * extrato como indisponivel e seguir para o proximo do lote.
+       01  WS-TRANS-STATUS       PIC X(2) VALUE '00'.
+
+      * Nome do arquivo de alertas, montado em 1010-MONTA-NOME-ALERTAS
+      * com a data de execucao, para preservar o historico diario em
+      * vez de sobrescrever alertas.txt a cada rodada.
+       01  WS-ALERTAS-PATH       PIC X(100).
+       01  WS-ALERTAS-ESTRUT-PATH PIC X(100).
+      * Nome do arquivo de rejeitos, com a mesma data de execucao dos
+      * arquivos de alerta - sem isto, uma segunda rodada no mesmo
+      * dia (sem queda, sem retomada) abria REJEITOS-FILE em OUTPUT e
+      * apagava os rejeitos da rodada anterior daquele dia.
+       01  WS-REJEITOS-PATH      PIC X(100).
+       01  WS-DATA-HORA-SISTEMA  PIC X(21).
+       01  WS-DATA-EXECUCAO      PIC X(8).
+       01  WS-HORA-EXECUCAO      PIC X(6).
+
+      * Sequencial do alerta, usado no feed estruturado (req. 007)
+      * para o case-management importar sem reprocessar texto livre.
+       01  WS-SEQ-ALERTA         PIC 9(6) VALUE ZERO.
+
+       01  WS-FIM-LIMITES        PIC X VALUE 'N'.
+           88 WS-EOF-LIMITES     VALUE 'S'.
+
+       01  WS-FIM-WATCHLIST      PIC X VALUE 'N'.
+           88 WS-EOF-WATCHLIST   VALUE 'S'.
+
+       01  WS-FIM-LOTE           PIC X VALUE 'N'.
+           88 WS-EOF-LOTE        VALUE 'S'.
+
+       01  WS-FIM-ALERTAS-ESTRUT PIC X VALUE 'N'.
+           88 WS-EOF-ALERTAS-ESTRUT VALUE 'S'.
+
+      * Nome do extrato de transacoes sendo lido no momento. Em
+      * execucao normal ha um unico extrato (default abaixo); em
+      * execucao de lote (req. 008), vem de CONTROLE-LOTE-FILE e o
+      * mesmo alertas.txt/relatorio consolida todos os extratos.
+       01  WS-TRANSACOES-PATH    PIC X(100).
+       01  WS-QTD-ARQUIVOS       PIC 9(3) VALUE ZERO.
+       01  WS-TAB-ARQUIVOS.
+           05 WS-ARQ-PATH OCCURS 31 TIMES
+                   INDEXED BY WS-IDX-ARQ
+              PIC X(100).
+
+      * Checkpoint/restart (req. 009). A cada registro processado o
+      * progresso e regravado em CHECKPOINT-FILE (arquivo corrente do
+      * lote, registro corrente no arquivo e totais acumulados), para
+      * que uma execucao interrompida retome do ponto exato em vez de
+      * reprocessar tudo. Ao final de uma execucao completa o
+      * checkpoint e regravado com status 'C' (concluido), para que a
+      * proxima execucao comece do zero. A tabela de contas do
+      * 2300-ACUMULA-CONTA (deteccao de velocidade) e em memoria e nao
+      * e persistida: uma retomada reinicia a contagem de velocidade
+      * das contas ja lidas no arquivo corrente.
+       01  WS-RETOMA-EXECUCAO    PIC X VALUE 'N'.
+           88 WS-EM-RETOMADA     VALUE 'S'.
+
+      * Ligado apenas durante 2010-PULA-REGISTROS-PROCESSADOS, quando
+      * os registros anteriores ao ponto do checkpoint sao re-lidos
+      * para reconstruir WS-TAB-CONTAS em memoria (perdida ao reiniciar
+      * o processo). Em replay a conta e somada normalmente, mas
+      * nenhum alerta e reemitido e nenhum total e recontado - tudo
+      * isso ja foi feito, e persistido via checkpoint, antes da
+      * queda.
+       01  WS-MODO-REPLAY        PIC X VALUE 'N'.
+           88 WS-EM-REPLAY       VALUE 'S'.
+
+       01  WS-SEQ-ARQ-ATUAL      PIC 9(7) VALUE ZERO.
+
+       01  WS-CKP-STATUS         PIC X(1) VALUE 'P'.
+       01  WS-CKP-IDX-ARQ        PIC 9(3) VALUE ZERO.
+      * Caminho do extrato corrente, gravado junto com o indice
+      * posicional. Se controle_lote.txt for editado entre a queda e
+      * a retomada, o indice sozinho pode apontar para outro arquivo;
+      * 1097-VALIDA-ARQUIVO-CHECKPOINT confere este campo contra
+      * WS-ARQ-PATH(WS-CKP-IDX-ARQ) antes de confiar no checkpoint.
+       01  WS-CKP-PATH           PIC X(100).
+       01  WS-CKP-SEQ            PIC 9(7) VALUE ZERO.
+       01  WS-CKP-TOTAL-LIDOS            PIC 9(7) VALUE ZERO.
+       01  WS-CKP-TOTAL-REJEITADOS       PIC 9(7) VALUE ZERO.
+       01  WS-CKP-TOTAL-ALERTAS          PIC 9(7) VALUE ZERO.
+       01  WS-CKP-TOTAL-ALERTAS-MULTIPL  PIC 9(7) VALUE ZERO.
+       01  WS-CKP-TOTAL-ARQ-INDISP       PIC 9(7) VALUE ZERO.
+      * Os totais com casas decimais sao lidos do checkpoint via um
+      * campo alfanumerico e reaproveitados por REDEFINES: UNSTRING
+      * direto num item numerico com V alinharia pelo ponto decimal
+      * implicito do remetente (tratado como inteiro) e multiplicaria
+      * o valor por 100; copiando os bytes crus e mais seguro.
+       01  WS-CKP-VALOR-PROC-TXT         PIC X(11).
+       01  WS-CKP-TOTAL-VALOR-PROCESSADO REDEFINES
+               WS-CKP-VALOR-PROC-TXT     PIC 9(9)V99.
+       01  WS-CKP-VALOR-FLAG-TXT         PIC X(11).
+       01  WS-CKP-TOTAL-VALOR-FLAGRADO   REDEFINES
+               WS-CKP-VALOR-FLAG-TXT     PIC 9(9)V99.
+       01  WS-CKP-SEQ-ALERTA             PIC 9(6) VALUE ZERO.
+
+       01  WS-CKP-IDX-ARQ-INICIAL PIC 9(3) VALUE 1.
+       01  WS-CKP-SEQ-INICIAL     PIC 9(7) VALUE ZERO.
+       01  WS-CKP-ARQ-VALIDO      PIC X VALUE 'N'.
+           88 WS-CKP-VALIDO       VALUE 'S'.
+      * Intervalo de gravacao periodica do checkpoint, em registros
+      * (req. 009). Gravar a cada registro custava um OPEN/WRITE/
+      * CLOSE por transacao; agora grava a cada N registros, mais
+      * sempre ao terminar um extrato, para nao perder mais que isso
+      * em caso de queda.
+       01  WS-CKP-INTERVALO      PIC 9(5) VALUE 100.
+
        01  WS-TRANSACAO.
            05 WS-ID-CONTA        PIC X(6).
            05 WS-NOME-CLIENTE    PIC X(20).
@@ -42,6 +196,147 @@
 
        01  WS-VALOR-NUM          PIC 9(7)V99.
 
+      * Tabela de limites de alerta por tipo de operacao, carregada
+      * de LIMITES-FILE em 1050-CARREGA-LIMITES. Cada tipo tem um
+      * limite para conta PF e outro, mais alto, para conta PJ, ja
+      * que contas PJ movimentam valores legitimos maiores. Valores
+      * default cobrem PIX/TED, usados quando o arquivo de
+      * parametros nao existe ou nao traz o tipo.
+       01  WS-QTD-LIMITES        PIC 9(3) VALUE ZERO.
+       01  WS-TAB-LIMITES.
+           05 WS-LIMITE OCCURS 20 TIMES INDEXED BY WS-IDX-LIM.
+              10 WS-LIM-TIPO       PIC X(10).
+              10 WS-LIM-VALOR-PF   PIC 9(7)V99.
+              10 WS-LIM-VALOR-PJ   PIC 9(7)V99.
+
+       01  WS-LIMITE-ENCONTRADO  PIC X VALUE 'N'.
+           88 WS-LIM-ACHADO      VALUE 'S'.
+       01  WS-WK-LIMITE          PIC 9(7)V99.
+       01  WS-LIM-TIPO-LIDO      PIC X(10).
+       01  WS-LIM-VALOR-PF-TXT   PIC X(10).
+       01  WS-LIM-VALOR-PJ-TXT   PIC X(10).
+       01  WS-LIM-VALOR-PF-LIDO  PIC 9(7)V99.
+       01  WS-LIM-VALOR-PJ-LIDO  PIC 9(7)V99.
+      * Avisa uma unica vez (via DISPLAY) se parametros_fraude.txt
+      * trouxer mais tipos de operacao do que WS-TAB-LIMITES suporta,
+      * em vez de descartar os tipos excedentes em silencio.
+       01  WS-LIM-TABELA-CHEIA   PIC X VALUE 'N'.
+           88 WS-LIM-TABELA-AVISADA VALUE 'S'.
+      * parametros_fraude.txt e editado a mao por compliance, nao por
+      * programador; uma linha com coluna faltando (ex.: "BOLETO;
+      * 5000,00;") nao pode virar silenciosamente um limite de 0,00 -
+      * a linha e rejeitada e o limite anterior (default ou ja
+      * carregado) para aquele tipo e mantido.
+       01  WS-LIM-LINHA-VALIDA   PIC X VALUE 'S'.
+           88 WS-LIM-LINHA-OK    VALUE 'S'.
+       01  WS-LIM-VALOR-CHECK    PIC X(10).
+
+      * Campos de trabalho para emissao de alerta (qualquer regra).
+       01  WS-ALERTA-REGRA       PIC X(20).
+      * Valor a somar em WS-TOTAL-VALOR-FLAGRADO pela regra que esta
+      * chamando 2250-EMITE-ALERTA: o valor da transacao para regras
+      * por evento, o total acumulado da conta para MULTIPLAS
+      * TRANSACOES (req. 002). WS-VALOR-JA-FLAGRADO guarda o maior
+      * valor ja somado para o registro atual, para que um registro
+      * que dispare mais de uma regra (ex.: acima do limite por
+      * transacao E acima do acumulado) nao seja contado duas vezes -
+      * soma-se apenas a diferenca entre o novo valor e o maior ja
+      * somado, nunca o valor inteiro de novo.
+       01  WS-VALOR-ALERTA       PIC 9(9)V99.
+       01  WS-VALOR-JA-FLAGRADO  PIC 9(9)V99 VALUE ZERO.
+       01  WS-VALOR-DELTA-FLAG   PIC S9(9)V99.
+      * Forma editada de WS-VALOR-ALERTA para gravacao em REG-ALERTA e
+      * REG-ALERTA-ESTRUT - o valor que a regra de fato flagrou (ex.:
+      * total acumulado da conta em MULTIPLAS TRANSACOES), nao o valor
+      * bruto da transacao isolada (WS-VALOR-TXT).
+       01  WS-VALOR-ALERTA-EDIT  PIC Z(8)9,99.
+
+      * Validacao do registro lido, antes de aplicar qualquer regra
+      * de fraude. Registros invalidos vao para REJEITOS-FILE com um
+      * codigo de motivo, sem interromper o processamento do lote.
+       01  WS-REG-VALIDO         PIC X VALUE 'S'.
+           88 WS-REGISTRO-VALIDO VALUE 'S'.
+       01  WS-MOTIVO-REJEICAO    PIC X(30).
+       01  WS-VALOR-CHECK        PIC X(10).
+
+      * Totais de controle do lote, consolidados em
+      * RELATORIO-FRAUDE.TXT por 4000-GERA-RELATORIO.
+       01  WS-TOTAL-LIDOS            PIC 9(7) VALUE ZERO.
+       01  WS-TOTAL-REJEITADOS       PIC 9(7) VALUE ZERO.
+       01  WS-TOTAL-ALERTAS          PIC 9(7) VALUE ZERO.
+       01  WS-TOTAL-ALERTAS-MULTIPL  PIC 9(7) VALUE ZERO.
+       01  WS-TOTAL-ARQ-INDISPONIVEL PIC 9(7) VALUE ZERO.
+      * Conta registrada em WS-TAB-CONTAS sem vaga na tabela (req.
+      * 002 vs. 008): sem isto, uma conta que chega depois que a
+      * tabela do extrato ja esta cheia fica para sempre fora da
+      * regra de velocidade/estruturacao, sem nenhum sinal no
+      * relatorio.
+       01  WS-TOTAL-CONTAS-ESTOURO   PIC 9(7) VALUE ZERO.
+       01  WS-TOTAL-VALOR-PROCESSADO PIC 9(9)V99 VALUE ZERO.
+       01  WS-TOTAL-VALOR-FLAGRADO   PIC 9(9)V99 VALUE ZERO.
+
+       01  WS-QTD-TIPOS-ALERTA   PIC 9(2) VALUE ZERO.
+       01  WS-TAB-CONTADOR-ALERTA.
+           05 WS-CTD-ALERTA OCCURS 10 TIMES INDEXED BY WS-IDX-TIPO.
+              10 WS-CTD-TIPO     PIC X(10).
+              10 WS-CTD-QTD      PIC 9(7).
+      * Guarda a posicao encontrada (ou zero) durante a busca em
+      * 2260-CONTA-ALERTA-TIPO, porque WS-IDX-TIPO (o indice desta
+      * tabela) e a propria variavel de controle do PERFORM VARYING
+      * da busca - nao pode ser comparada a ZERO como sentinela de
+      * "nao encontrado" enquanto tambem avanca a cada iteracao.
+       01  WS-IDX-ACHADO-TIPO    PIC 9(3) VALUE ZERO.
+
+       01  WS-REL-NUM-EDIT       PIC ZZZZZZ9.
+       01  WS-REL-VALOR-EDIT     PIC Z(8)9,99.
+
+      * Lista de contas conhecidas (fraude anterior = BAD, conta VIP
+      * pre-aprovada = VIP), carregada de WATCHLIST-FILE em
+      * 1070-CARREGA-WATCHLIST. Conta BAD sempre gera alerta,
+      * independente do valor; conta VIP e dispensada da regra de
+      * limite por transacao.
+       01  WS-QTD-WATCHLIST      PIC 9(3) VALUE ZERO.
+       01  WS-TAB-WATCHLIST.
+           05 WS-WL-CONTA-TAB OCCURS 200 TIMES INDEXED BY WS-IDX-WL.
+              10 WS-WL-CONTA     PIC X(6).
+              10 WS-WL-FLAG      PIC X(3).
+
+       01  WS-WL-ACHADA          PIC X VALUE 'N'.
+           88 WS-WL-ENCONTRADA   VALUE 'S'.
+       01  WS-WL-FLAG-ACHADO     PIC X(3).
+      * Mesmo aviso de WS-LIM-TABELA-CHEIA, para quando watchlist.txt
+      * traz mais contas do que WS-TAB-WATCHLIST suporta.
+       01  WS-WL-TABELA-CHEIA    PIC X VALUE 'N'.
+           88 WS-WL-TABELA-AVISADA VALUE 'S'.
+
+      * Acumulo de valor por conta no dia (deteccao de estruturacao:
+      * varias transacoes pequenas para fugir do limite por evento).
+      * Limite e PF/PJ especifico, como o limite por transacao em
+      * WS-TAB-LIMITES/2210-BUSCA-LIMITE, para nao reaplicar um teto
+      * dimensionado para PF a contas PJ (que movimentam valores
+      * legitimos maiores - req. 001).
+       01  WS-LIMITE-ACUMULADO-PF PIC 9(7)V99 VALUE 10000,00.
+       01  WS-LIMITE-ACUMULADO-PJ PIC 9(7)V99 VALUE 30000,00.
+       01  WS-WK-LIMITE-ACUM     PIC 9(7)V99.
+      * Mesmo papel de WS-IDX-ACHADO-TIPO, para a busca em
+      * 2310-BUSCA-CONTA (WS-IDX-CTA e o indice real da tabela e a
+      * variavel de controle do PERFORM VARYING ao mesmo tempo).
+       01  WS-IDX-ACHADO-CTA     PIC 9(5) VALUE ZERO.
+       01  WS-QTD-CONTAS         PIC 9(5) VALUE ZERO.
+      * 10.000 contas distintas por extrato - dimensionado para o
+      * volume diario realista de um lote de month-end (req. 008);
+      * 500 se mostrou insuficiente (ver WS-TOTAL-CONTAS-ESTOURO
+      * abaixo para o que acontece se mesmo assim a tabela enchesse).
+       01  WS-TAB-CONTAS.
+           05 WS-CONTA-ACUM OCCURS 10000 TIMES INDEXED BY WS-IDX-CTA.
+              10 WS-CTA-ID       PIC X(6).
+              10 WS-CTA-NOME     PIC X(20).
+              10 WS-CTA-TIPO     PIC X(10).
+              10 WS-CTA-TOTAL    PIC 9(9)V99.
+              10 WS-CTA-QTD-TRANS PIC 9(5).
+              10 WS-CTA-ALERTADA PIC X VALUE 'N'.
+                 88 WS-CTA-JA-ALERTOU VALUE 'S'.
+
        PROCEDURE DIVISION.
        MAIN.
            PERFORM 1000-INICIALIZA
@@ -53,29 +348,496 @@
       * 1000 - INICIALIZAÇÃO
       * ===============================
        1000-INICIALIZA.
-           OPEN INPUT TRANSACOES-FILE
-                OUTPUT ALERTAS-FILE.
+           PERFORM 1010-MONTA-NOME-ALERTAS
+      * 1090-CARREGA-LOTE precisa rodar antes de 1095-CARREGA-
+      * CHECKPOINT: a validacao do checkpoint confere o caminho
+      * gravado contra WS-ARQ-PATH, que so existe depois da carga do
+      * controle de lote.
+           PERFORM 1090-CARREGA-LOTE
+           PERFORM 1095-CARREGA-CHECKPOINT
+
+      * Numa retomada o sequencial ja volta do checkpoint (1096). Numa
+      * execucao nova, porem, uma segunda rodada no mesmo dia (sem
+      * queda) precisa continuar a contagem do feed estruturado
+      * existente, nao reiniciar em 000001 por cima dos registros que
+      * o case-management ja importou daquele arquivo.
+           IF NOT WS-EM-RETOMADA
+               PERFORM 1016-RESTAURA-SEQ-ALERTA-DIA
+           END-IF
+
+           OPEN EXTEND REJEITOS-FILE
+           OPEN EXTEND ALERTAS-FILE
+           OPEN EXTEND ALERTAS-ESTRUT-FILE.
+           PERFORM 1050-CARREGA-LIMITES.
+           PERFORM 1070-CARREGA-WATCHLIST.
+           EXIT.
+
+      * ===============================
+      * 1010 - MONTA NOME DO ARQUIVO DE ALERTAS DO DIA
+      * ===============================
+       1010-MONTA-NOME-ALERTAS.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-SISTEMA
+           MOVE WS-DATA-HORA-SISTEMA(1:8)  TO WS-DATA-EXECUCAO
+           MOVE WS-DATA-HORA-SISTEMA(9:6)  TO WS-HORA-EXECUCAO
+
+           STRING
+               'C:\Cobol\AntiFraude\alertas_' WS-DATA-EXECUCAO
+               '.txt'
+               DELIMITED BY SIZE
+               INTO WS-ALERTAS-PATH
+           END-STRING
+
+           STRING
+               'C:\Cobol\AntiFraude\alertas_estruturado_'
+               WS-DATA-EXECUCAO
+               '.txt'
+               DELIMITED BY SIZE
+               INTO WS-ALERTAS-ESTRUT-PATH
+           END-STRING
+
+           STRING
+               'C:\Cobol\AntiFraude\rejeitos_' WS-DATA-EXECUCAO
+               '.txt'
+               DELIMITED BY SIZE
+               INTO WS-REJEITOS-PATH
+           END-STRING.
+           EXIT.
+
+      * ===============================
+      * 1016 - RESTAURA O SEQUENCIAL DE ALERTA A PARTIR DO FEED DO DIA
+      * ===============================
+      * Conta as linhas ja existentes em alertas_estruturado_AAAAMMDD
+      * .txt (se houver) para que uma segunda rodada no mesmo dia
+      * continue o sequencial em vez de reiniciar em 000001 e
+      * duplicar chaves no case-management (req. 007).
+       1016-RESTAURA-SEQ-ALERTA-DIA.
+           MOVE ZERO TO WS-SEQ-ALERTA
+           MOVE 'N' TO WS-FIM-ALERTAS-ESTRUT
+           OPEN INPUT ALERTAS-ESTRUT-FILE
+           PERFORM UNTIL WS-EOF-ALERTAS-ESTRUT
+               READ ALERTAS-ESTRUT-FILE
+                   AT END
+                       SET WS-EOF-ALERTAS-ESTRUT TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-SEQ-ALERTA
+               END-READ
+           END-PERFORM
+           CLOSE ALERTAS-ESTRUT-FILE.
+           EXIT.
+
+      * ===============================
+      * 1050 - CARGA DOS LIMITES DE FRAUDE
+      * ===============================
+       1050-CARREGA-LIMITES.
+      * Limites default (PF/PJ), usados caso o arquivo de parametros
+      * nao exista ou nao informe o tipo de operacao.
+           MOVE 3 TO WS-QTD-LIMITES
+           MOVE "PIX"       TO WS-LIM-TIPO(1)
+           MOVE 10000,00    TO WS-LIM-VALOR-PF(1)
+           MOVE 30000,00    TO WS-LIM-VALOR-PJ(1)
+           MOVE "TED"       TO WS-LIM-TIPO(2)
+           MOVE 25000,00    TO WS-LIM-VALOR-PF(2)
+           MOVE 50000,00    TO WS-LIM-VALOR-PJ(2)
+      * Pseudo-tipo ACUMULADO guarda o limite de velocidade (soma de
+      * transacoes no dia por conta) usado em 2300-ACUMULA-CONTA.
+           MOVE "ACUMULADO" TO WS-LIM-TIPO(3)
+           MOVE 10000,00    TO WS-LIM-VALOR-PF(3)
+           MOVE 30000,00    TO WS-LIM-VALOR-PJ(3)
+
+           OPEN INPUT LIMITES-FILE
+
+           PERFORM UNTIL WS-EOF-LIMITES
+               READ LIMITES-FILE
+                   AT END
+                       SET WS-EOF-LIMITES TO TRUE
+                   NOT AT END
+                       PERFORM 1060-TRATA-LIMITE
+               END-READ
+           END-PERFORM
+
+           CLOSE LIMITES-FILE
+
+           PERFORM VARYING WS-IDX-LIM FROM 1 BY 1
+                   UNTIL WS-IDX-LIM > WS-QTD-LIMITES
+               IF WS-LIM-TIPO(WS-IDX-LIM) = "ACUMULADO"
+                   MOVE WS-LIM-VALOR-PF(WS-IDX-LIM)
+                       TO WS-LIMITE-ACUMULADO-PF
+                   MOVE WS-LIM-VALOR-PJ(WS-IDX-LIM)
+                       TO WS-LIMITE-ACUMULADO-PJ
+               END-IF
+           END-PERFORM.
+           EXIT.
+
+      * ===============================
+      * 1060 - TRATAMENTO DE UMA LINHA DE PARAMETRO
+      * ===============================
+       1060-TRATA-LIMITE.
+           UNSTRING REG-LIMITE DELIMITED BY ";"
+               INTO WS-LIM-TIPO-LIDO
+                    WS-LIM-VALOR-PF-TXT
+                    WS-LIM-VALOR-PJ-TXT
+           END-UNSTRING
+
+           PERFORM 1065-VALIDA-LINHA-LIMITE
+           IF NOT WS-LIM-LINHA-OK
+               MOVE SPACES TO REG-REJEITO
+               STRING
+                   REG-LIMITE
+                   " | MOTIVO: 03-LINHA DE LIMITE INCOMPLETA/INVALIDA"
+                   DELIMITED BY SIZE
+                   INTO REG-REJEITO
+               END-STRING
+               WRITE REG-REJEITO
+               ADD 1 TO WS-TOTAL-REJEITADOS
+           ELSE
+               MOVE WS-LIM-VALOR-PF-TXT TO WS-LIM-VALOR-PF-LIDO
+               MOVE WS-LIM-VALOR-PJ-TXT TO WS-LIM-VALOR-PJ-LIDO
+
+               MOVE 'N' TO WS-LIMITE-ENCONTRADO
+               PERFORM VARYING WS-IDX-LIM FROM 1 BY 1
+                       UNTIL WS-IDX-LIM > WS-QTD-LIMITES
+                   IF WS-LIM-TIPO(WS-IDX-LIM) = WS-LIM-TIPO-LIDO
+                       MOVE WS-LIM-VALOR-PF-LIDO
+                           TO WS-LIM-VALOR-PF(WS-IDX-LIM)
+                       MOVE WS-LIM-VALOR-PJ-LIDO
+                           TO WS-LIM-VALOR-PJ(WS-IDX-LIM)
+                       SET WS-LIM-ACHADO TO TRUE
+                   END-IF
+               END-PERFORM
+
+               IF NOT WS-LIM-ACHADO AND WS-QTD-LIMITES < 20
+                   ADD 1 TO WS-QTD-LIMITES
+                   MOVE WS-LIM-TIPO-LIDO TO WS-LIM-TIPO(WS-QTD-LIMITES)
+                   MOVE WS-LIM-VALOR-PF-LIDO
+                       TO WS-LIM-VALOR-PF(WS-QTD-LIMITES)
+                   MOVE WS-LIM-VALOR-PJ-LIDO
+                       TO WS-LIM-VALOR-PJ(WS-QTD-LIMITES)
+               END-IF
+               IF NOT WS-LIM-ACHADO AND WS-QTD-LIMITES >= 20
+                       AND NOT WS-LIM-TABELA-AVISADA
+                   SET WS-LIM-TABELA-AVISADA TO TRUE
+                   DISPLAY "POSOF85D: WS-TAB-LIMITES CHEIA (20 TIPOS) "
+                       "- TIPO '" WS-LIM-TIPO-LIDO "' (E "
+                       "POSSIVELMENTE OUTROS) NAO FOI CARREGADO DE "
+                       "parametros_fraude.txt"
+               END-IF
+           END-IF.
+           EXIT.
+
+      * ===============================
+      * 1065 - VALIDACAO DE UMA LINHA DE LIMITE
+      * ===============================
+       1065-VALIDA-LINHA-LIMITE.
+           MOVE 'S' TO WS-LIM-LINHA-VALIDA
+           IF WS-LIM-TIPO-LIDO = SPACES
+              OR WS-LIM-VALOR-PF-TXT = SPACES
+              OR WS-LIM-VALOR-PJ-TXT = SPACES
+               MOVE 'N' TO WS-LIM-LINHA-VALIDA
+           ELSE
+               MOVE WS-LIM-VALOR-PF-TXT TO WS-LIM-VALOR-CHECK
+               INSPECT WS-LIM-VALOR-CHECK REPLACING ALL "," BY "0"
+                                            ALL SPACE BY "0"
+               IF WS-LIM-VALOR-CHECK IS NOT NUMERIC
+                   MOVE 'N' TO WS-LIM-LINHA-VALIDA
+               END-IF
+               MOVE WS-LIM-VALOR-PJ-TXT TO WS-LIM-VALOR-CHECK
+               INSPECT WS-LIM-VALOR-CHECK REPLACING ALL "," BY "0"
+                                            ALL SPACE BY "0"
+               IF WS-LIM-VALOR-CHECK IS NOT NUMERIC
+                   MOVE 'N' TO WS-LIM-LINHA-VALIDA
+               END-IF
+           END-IF.
+           EXIT.
+
+      * ===============================
+      * 1070 - CARGA DA WATCHLIST DE CONTAS
+      * ===============================
+       1070-CARREGA-WATCHLIST.
+           OPEN INPUT WATCHLIST-FILE
+
+           PERFORM UNTIL WS-EOF-WATCHLIST
+               READ WATCHLIST-FILE
+                   AT END
+                       SET WS-EOF-WATCHLIST TO TRUE
+                   NOT AT END
+                       PERFORM 1080-TRATA-WATCHLIST
+               END-READ
+           END-PERFORM
+
+           CLOSE WATCHLIST-FILE.
+           EXIT.
+
+      * ===============================
+      * 1080 - TRATAMENTO DE UMA LINHA DA WATCHLIST
+      * ===============================
+       1080-TRATA-WATCHLIST.
+           IF WS-QTD-WATCHLIST < 200
+               ADD 1 TO WS-QTD-WATCHLIST
+               UNSTRING REG-WATCHLIST DELIMITED BY ";"
+                   INTO WS-WL-CONTA(WS-QTD-WATCHLIST)
+                        WS-WL-FLAG(WS-QTD-WATCHLIST)
+               END-UNSTRING
+           ELSE
+               IF NOT WS-WL-TABELA-AVISADA
+                   SET WS-WL-TABELA-AVISADA TO TRUE
+                   DISPLAY "POSOF85D: WS-TAB-WATCHLIST CHEIA (200 "
+                       "CONTAS) - LINHA '" REG-WATCHLIST "' (E "
+                       "POSSIVELMENTE OUTRAS) NAO FOI CARREGADA DE "
+                       "watchlist.txt"
+               END-IF
+           END-IF.
+           EXIT.
+
+      * ===============================
+      * 1090 - CARGA DO CONTROLE DE LOTE (REQ. 008)
+      * ===============================
+       1090-CARREGA-LOTE.
+           OPEN INPUT CONTROLE-LOTE-FILE
+
+           PERFORM UNTIL WS-EOF-LOTE
+               READ CONTROLE-LOTE-FILE
+                   AT END
+                       SET WS-EOF-LOTE TO TRUE
+                   NOT AT END
+                       PERFORM 1100-TRATA-LOTE
+               END-READ
+           END-PERFORM
+
+           CLOSE CONTROLE-LOTE-FILE
+
+           IF WS-QTD-ARQUIVOS = 0
+               ADD 1 TO WS-QTD-ARQUIVOS
+               MOVE 'C:\Cobol\AntiFraude\transacao.txt'
+                   TO WS-ARQ-PATH(WS-QTD-ARQUIVOS)
+           END-IF.
+           EXIT.
+
+       1100-TRATA-LOTE.
+           IF REG-CONTROLE-LOTE NOT = SPACES
+               AND WS-QTD-ARQUIVOS < 31
+               ADD 1 TO WS-QTD-ARQUIVOS
+               MOVE REG-CONTROLE-LOTE TO WS-ARQ-PATH(WS-QTD-ARQUIVOS)
+           END-IF.
+           EXIT.
+
+      * ===============================
+      * 1095 - CARGA DO CHECKPOINT (REQ. 009)
+      * ===============================
+       1095-CARREGA-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           READ CHECKPOINT-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   PERFORM 1096-RESTAURA-CHECKPOINT
+           END-READ
+           CLOSE CHECKPOINT-FILE.
+           EXIT.
+
+       1096-RESTAURA-CHECKPOINT.
+           UNSTRING REG-CHECKPOINT DELIMITED BY ";"
+               INTO WS-CKP-STATUS
+                    WS-CKP-IDX-ARQ
+                    WS-CKP-PATH
+                    WS-CKP-SEQ
+                    WS-CKP-TOTAL-LIDOS
+                    WS-CKP-TOTAL-REJEITADOS
+                    WS-CKP-TOTAL-ALERTAS
+                    WS-CKP-TOTAL-ALERTAS-MULTIPL
+                    WS-CKP-VALOR-PROC-TXT
+                    WS-CKP-VALOR-FLAG-TXT
+                    WS-CKP-SEQ-ALERTA
+                    WS-CKP-TOTAL-ARQ-INDISP
+           END-UNSTRING
+
+           IF WS-CKP-STATUS = 'P'
+               PERFORM 1097-VALIDA-ARQUIVO-CHECKPOINT
+               IF WS-CKP-VALIDO
+                   SET WS-EM-RETOMADA TO TRUE
+                   MOVE WS-CKP-IDX-ARQ TO WS-CKP-IDX-ARQ-INICIAL
+                   MOVE WS-CKP-SEQ TO WS-CKP-SEQ-INICIAL
+                   MOVE WS-CKP-TOTAL-LIDOS TO WS-TOTAL-LIDOS
+                   MOVE WS-CKP-TOTAL-REJEITADOS
+                       TO WS-TOTAL-REJEITADOS
+                   MOVE WS-CKP-TOTAL-ALERTAS TO WS-TOTAL-ALERTAS
+                   MOVE WS-CKP-TOTAL-ALERTAS-MULTIPL
+                       TO WS-TOTAL-ALERTAS-MULTIPL
+                   MOVE WS-CKP-TOTAL-VALOR-PROCESSADO
+                       TO WS-TOTAL-VALOR-PROCESSADO
+                   MOVE WS-CKP-TOTAL-VALOR-FLAGRADO
+                       TO WS-TOTAL-VALOR-FLAGRADO
+                   MOVE WS-CKP-SEQ-ALERTA TO WS-SEQ-ALERTA
+                   MOVE WS-CKP-TOTAL-ARQ-INDISP
+                       TO WS-TOTAL-ARQ-INDISPONIVEL
+                   DISPLAY "POSOF85D: RETOMANDO EXECUCAO - ARQUIVO "
+                       WS-CKP-IDX-ARQ-INICIAL
+                       " REGISTRO " WS-CKP-SEQ-INICIAL
+               ELSE
+                   DISPLAY "POSOF85D: CHECKPOINT IGNORADO - ARQUIVO "
+                       WS-CKP-IDX-ARQ " (" WS-CKP-PATH
+                       ") NAO CORRESPONDE AO LOTE ATUAL; "
+                       "EXECUCAO REINICIADA DO ZERO"
+               END-IF
+           END-IF.
+           EXIT.
+
+      * ===============================
+      * 1097 - VALIDACAO DO ARQUIVO GRAVADO NO CHECKPOINT
+      * ===============================
+      * O checkpoint grava o extrato corrente por indice posicional
+      * em controle_lote.txt (WS-CKP-IDX-ARQ) e pelo caminho
+      * (WS-CKP-PATH). Se o controle de lote for editado entre a
+      * queda e a retomada, o indice pode passar a apontar para outro
+      * arquivo fisico; so confiamos no checkpoint quando os dois
+      * concordam com o lote carregado nesta execucao.
+       1097-VALIDA-ARQUIVO-CHECKPOINT.
+           MOVE 'N' TO WS-CKP-ARQ-VALIDO
+           IF WS-CKP-IDX-ARQ > ZERO
+                   AND WS-CKP-IDX-ARQ <= WS-QTD-ARQUIVOS
+               IF WS-ARQ-PATH(WS-CKP-IDX-ARQ) = WS-CKP-PATH
+                   SET WS-CKP-VALIDO TO TRUE
+               END-IF
+           END-IF.
            EXIT.
 
       * ===============================
       * 2000 - PROCESSAMENTO
       * ===============================
        2000-PROCESSA.
-           PERFORM UNTIL WS-EOF
+           PERFORM VARYING WS-IDX-ARQ FROM 1 BY 1
+                   UNTIL WS-IDX-ARQ > WS-QTD-ARQUIVOS
+               IF WS-IDX-ARQ >= WS-CKP-IDX-ARQ-INICIAL
+                   MOVE WS-ARQ-PATH(WS-IDX-ARQ) TO WS-TRANSACOES-PATH
+                   MOVE 'N' TO WS-FIM-ARQ
+                   MOVE ZERO TO WS-SEQ-ARQ-ATUAL
+      * A tabela de acumulo de velocidade (req. 002) e zerada a cada
+      * extrato: cada arquivo do lote (req. 008) e um dia diferente,
+      * e sem este reset as transacoes de dois dias se somariam numa
+      * mesma conta, quebrando a semantica "mesmo dia" da regra.
+                   MOVE ZERO TO WS-QTD-CONTAS
+                   OPEN INPUT TRANSACOES-FILE
+
+                   IF WS-TRANS-STATUS NOT = "00"
+                       PERFORM 2015-REGISTRA-ARQUIVO-INDISPONIVEL
+                   ELSE
+                       IF WS-IDX-ARQ = WS-CKP-IDX-ARQ-INICIAL
+                               AND WS-CKP-SEQ-INICIAL > 0
+                           PERFORM 2010-PULA-REGISTROS-PROCESSADOS
+                       END-IF
+
+                       PERFORM UNTIL WS-EOF
+                           READ TRANSACOES-FILE
+                               AT END
+                                   SET WS-EOF TO TRUE
+                               NOT AT END
+                                   ADD 1 TO WS-SEQ-ARQ-ATUAL
+                                   PERFORM 2100-TRATA-REGISTRO
+                                   IF FUNCTION MOD(WS-SEQ-ARQ-ATUAL,
+                                           WS-CKP-INTERVALO) = 0
+                                       PERFORM 2020-ATUALIZA-CHECKPOINT
+                                   END-IF
+                       END-READ
+                       END-PERFORM
+      * Grava o checkpoint ao fechar o extrato mesmo fora do
+      * intervalo periodico, para que a transicao entre arquivos do
+      * lote fique marcada com precisao (req. 009).
+                       PERFORM 2020-ATUALIZA-CHECKPOINT
+                       CLOSE TRANSACOES-FILE
+                   END-IF
+               END-IF
+           END-PERFORM.
+           EXIT.
+
+      * ===============================
+      * 2015 - REGISTRO DE EXTRATO INDISPONIVEL (LOTE)
+      * ===============================
+      * Sem SELECT OPTIONAL/FILE STATUS um extrato inexistente
+      * listado em controle_lote.txt derrubava a execucao inteira
+      * (status 35 do runtime). Agora o extrato e registrado em
+      * REJEITOS-FILE e o lote segue para o proximo arquivo.
+       2015-REGISTRA-ARQUIVO-INDISPONIVEL.
+           MOVE SPACES TO REG-REJEITO
+           STRING
+               WS-TRANSACOES-PATH
+               " | MOTIVO: 00-ARQUIVO DE EXTRATO INDISPONIVEL (STATUS "
+               WS-TRANS-STATUS ")"
+               DELIMITED BY SIZE
+               INTO REG-REJEITO
+           END-STRING
+           WRITE REG-REJEITO
+           ADD 1 TO WS-TOTAL-ARQ-INDISPONIVEL
+      * O runtime mantem o identificador de TRANSACOES-FILE marcado
+      * como em uso apos um OPEN que falhou; sem este CLOSE o
+      * proximo extrato do lote abriria com status 41 (arquivo
+      * ja aberto) mesmo sendo um arquivo valido.
+           CLOSE TRANSACOES-FILE.
+           EXIT.
+
+      * ===============================
+      * 2020 - ATUALIZACAO DO CHECKPOINT EM MEMORIA E GRAVACAO
+      * ===============================
+       2020-ATUALIZA-CHECKPOINT.
+           MOVE 'P' TO WS-CKP-STATUS
+           MOVE WS-IDX-ARQ TO WS-CKP-IDX-ARQ
+           MOVE WS-SEQ-ARQ-ATUAL TO WS-CKP-SEQ
+           PERFORM 5000-GRAVA-CHECKPOINT.
+           EXIT.
+
+      * ===============================
+      * 2010 - PULA REGISTROS JA PROCESSADOS (RETOMADA)
+      * ===============================
+      * WS-TAB-CONTAS (acumulo de velocidade, req. 002) e em memoria;
+      * uma retomada reconstroi a tabela reprocessando os registros
+      * ja lidos na rodada anterior em modo replay - atualiza
+      * WS-CTA-TOTAL/WS-CTA-QTD-TRANS/WS-CTA-ALERTADA como se fossem
+      * ao vivo, mas sem reemitir alerta nem recontar totais (ambos
+      * ja foram persistidos no checkpoint antes da queda).
+       2010-PULA-REGISTROS-PROCESSADOS.
+           SET WS-EM-REPLAY TO TRUE
+           PERFORM WS-CKP-SEQ-INICIAL TIMES
                READ TRANSACOES-FILE
                    AT END
                        SET WS-EOF TO TRUE
                    NOT AT END
-                       PERFORM 2100-TRATA-REGISTRO
+                       ADD 1 TO WS-SEQ-ARQ-ATUAL
+                       PERFORM 2012-REPLAY-REGISTRO
                END-READ
-           END-PERFORM.
+           END-PERFORM
+           MOVE 'N' TO WS-MODO-REPLAY.
+           EXIT.
+
+      * ===============================
+      * 2012 - REPLAY DE UM REGISTRO JA PROCESSADO (RETOMADA)
+      * ===============================
+       2012-REPLAY-REGISTRO.
+           MOVE SPACES TO WS-TRANSACAO
+           UNSTRING REG-TRANSACAO
+               DELIMITED BY ";"
+               INTO WS-ID-CONTA
+                    WS-NOME-CLIENTE
+                    WS-TIPO-CONTA
+                    WS-VALOR-TXT
+                    WS-TIPO-OPERACAO
+           END-UNSTRING
+
+           PERFORM 2150-VALIDA-REGISTRO
+
+           IF WS-REGISTRO-VALIDO
+               MOVE WS-VALOR-TXT TO WS-VALOR-NUM
+               PERFORM 2120-VERIFICA-WATCHLIST
+               IF NOT (WS-WL-ENCONTRADA AND WS-WL-FLAG-ACHADO = "VIP")
+                   PERFORM 2300-ACUMULA-CONTA
+               END-IF
+           END-IF.
            EXIT.
 
       * ===============================
       * 2100 - TRATAMENTO DO REGISTRO
       * ===============================
        2100-TRATA-REGISTRO.
-
+           ADD 1 TO WS-TOTAL-LIDOS
+           MOVE SPACES TO WS-TRANSACAO
+           MOVE ZERO TO WS-VALOR-JA-FLAGRADO
            UNSTRING REG-TRANSACAO
                DELIMITED BY ";"
                INTO WS-ID-CONTA
@@ -85,38 +847,399 @@
                     WS-TIPO-OPERACAO
            END-UNSTRING
 
-           MOVE WS-VALOR-TXT TO WS-VALOR-NUM
+           PERFORM 2150-VALIDA-REGISTRO
+
+           IF WS-REGISTRO-VALIDO
+               MOVE WS-VALOR-TXT TO WS-VALOR-NUM
+               ADD WS-VALOR-NUM TO WS-TOTAL-VALOR-PROCESSADO
+               PERFORM 2120-VERIFICA-WATCHLIST
+
+               IF WS-WL-ENCONTRADA AND WS-WL-FLAG-ACHADO = "BAD"
+                   MOVE "CONTA NA WATCHLIST" TO WS-ALERTA-REGRA
+                   MOVE WS-VALOR-NUM TO WS-VALOR-ALERTA
+                   PERFORM 2250-EMITE-ALERTA
+               ELSE
+                   IF NOT (WS-WL-ENCONTRADA
+                           AND WS-WL-FLAG-ACHADO = "VIP")
+                       PERFORM 2200-VERIFICA-FRAUDE
+                   END-IF
+               END-IF
+
+      * Conta VIP (req. 006) tambem e dispensada da regra de
+      * velocidade/estruturacao - nao so do limite por transacao -
+      * senao uma unica transacao grande de uma conta pre-aprovada
+      * ainda dispararia "MULTIPLAS TRANSACOES".
+               IF NOT (WS-WL-ENCONTRADA AND WS-WL-FLAG-ACHADO = "VIP")
+                   PERFORM 2300-ACUMULA-CONTA
+               END-IF
+           ELSE
+               PERFORM 2160-REJEITA-REGISTRO
+           END-IF.
+           EXIT.
+
+      * ===============================
+      * 2120 - VERIFICACAO NA WATCHLIST DE CONTAS
+      * ===============================
+       2120-VERIFICA-WATCHLIST.
+           MOVE 'N' TO WS-WL-ACHADA
+           MOVE SPACES TO WS-WL-FLAG-ACHADO
+           PERFORM VARYING WS-IDX-WL FROM 1 BY 1
+                   UNTIL WS-IDX-WL > WS-QTD-WATCHLIST
+               IF WS-WL-CONTA(WS-IDX-WL) = WS-ID-CONTA
+                   MOVE WS-WL-FLAG(WS-IDX-WL) TO WS-WL-FLAG-ACHADO
+                   SET WS-WL-ENCONTRADA TO TRUE
+               END-IF
+           END-PERFORM.
+           EXIT.
+
+      * ===============================
+      * 2150 - VALIDACAO DO REGISTRO
+      * ===============================
+       2150-VALIDA-REGISTRO.
+           MOVE 'S' TO WS-REG-VALIDO
+           MOVE SPACES TO WS-MOTIVO-REJEICAO
+
+           IF WS-ID-CONTA = SPACES OR WS-NOME-CLIENTE = SPACES
+              OR WS-TIPO-CONTA = SPACES OR WS-VALOR-TXT = SPACES
+              OR WS-TIPO-OPERACAO = SPACES
+               MOVE 'N' TO WS-REG-VALIDO
+               MOVE "01-CAMPOS INCOMPLETOS" TO WS-MOTIVO-REJEICAO
+           ELSE
+               MOVE WS-VALOR-TXT TO WS-VALOR-CHECK
+               INSPECT WS-VALOR-CHECK REPLACING ALL "," BY "0"
+                                       ALL SPACE BY "0"
+               IF WS-VALOR-CHECK IS NOT NUMERIC
+                   MOVE 'N' TO WS-REG-VALIDO
+                   MOVE "02-VALOR NAO NUMERICO" TO WS-MOTIVO-REJEICAO
+               END-IF
+           END-IF.
+           EXIT.
+
+      * ===============================
+      * 2160 - GRAVACAO DO REGISTRO REJEITADO
+      * ===============================
+       2160-REJEITA-REGISTRO.
+           ADD 1 TO WS-TOTAL-REJEITADOS
+
+           MOVE SPACES TO REG-REJEITO
+           STRING
+               REG-TRANSACAO
+               " | MOTIVO: " WS-MOTIVO-REJEICAO
+               DELIMITED BY SIZE
+               INTO REG-REJEITO
+           END-STRING
 
-           PERFORM 2200-VERIFICA-FRAUDE.
+           WRITE REG-REJEITO.
            EXIT.
 
       * ===============================
       * 2200 - REGRA DE FRAUDE
       * ===============================
        2200-VERIFICA-FRAUDE.
-           IF (WS-TIPO-OPERACAO = "PIX"
-               AND WS-VALOR-NUM > 10000,00)
-              OR
-              (WS-TIPO-OPERACAO = "TED"
-               AND WS-VALOR-NUM > 25000,00)
+           PERFORM 2210-BUSCA-LIMITE.
 
-               STRING
-                   "ALERTA FRAUDE - CONTA: " WS-ID-CONTA
-                   " | CLIENTE: " WS-NOME-CLIENTE
-                   " | VALOR: " WS-VALOR-TXT
-                   " | OPERACAO: " WS-TIPO-OPERACAO
-                   DELIMITED BY SIZE
-                   INTO REG-ALERTA
-               END-STRING
+           IF WS-LIM-ACHADO AND WS-VALOR-NUM > WS-WK-LIMITE
+               MOVE "LIMITE POR TRANSACAO" TO WS-ALERTA-REGRA
+               MOVE WS-VALOR-NUM TO WS-VALOR-ALERTA
+               PERFORM 2250-EMITE-ALERTA
+           END-IF.
+           EXIT.
+
+      * ===============================
+      * 2250 - EMISSAO DE ALERTA (COMUM A TODAS AS REGRAS)
+      * ===============================
+       2250-EMITE-ALERTA.
+           MOVE WS-VALOR-ALERTA TO WS-VALOR-ALERTA-EDIT
+           MOVE SPACES TO REG-ALERTA
+           STRING
+               "ALERTA FRAUDE - CONTA: " WS-ID-CONTA
+               " | CLIENTE: " WS-NOME-CLIENTE
+               " | VALOR: " WS-VALOR-ALERTA-EDIT
+               " | OPERACAO: " WS-TIPO-OPERACAO
+               " | REGRA: " WS-ALERTA-REGRA
+               " | EXECUCAO: " WS-DATA-EXECUCAO "-" WS-HORA-EXECUCAO
+               DELIMITED BY SIZE
+               INTO REG-ALERTA
+           END-STRING
+
+           WRITE REG-ALERTA
+
+           ADD 1 TO WS-SEQ-ALERTA
+           MOVE SPACES TO REG-ALERTA-ESTRUT
+           STRING
+               WS-SEQ-ALERTA ";"
+               WS-DATA-EXECUCAO ";" WS-HORA-EXECUCAO ";"
+               WS-ID-CONTA ";"
+               WS-NOME-CLIENTE ";"
+               WS-VALOR-ALERTA-EDIT ";"
+               WS-TIPO-OPERACAO ";"
+               WS-ALERTA-REGRA
+               DELIMITED BY SIZE
+               INTO REG-ALERTA-ESTRUT
+           END-STRING
+           WRITE REG-ALERTA-ESTRUT
+
+           ADD 1 TO WS-TOTAL-ALERTAS
+      * WS-VALOR-ALERTA e preenchido pelo chamador (valor da
+      * transacao para regras por evento, total acumulado da conta
+      * para MULTIPLAS TRANSACOES). So soma a diferenca acima do
+      * maior valor ja contado para este registro, para que um
+      * registro que dispare mais de uma regra na mesma chamada a
+      * 2100-TRATA-REGISTRO nao seja contado duas vezes em
+      * WS-TOTAL-VALOR-FLAGRADO.
+           COMPUTE WS-VALOR-DELTA-FLAG =
+               WS-VALOR-ALERTA - WS-VALOR-JA-FLAGRADO
+           IF WS-VALOR-DELTA-FLAG > 0
+               ADD WS-VALOR-DELTA-FLAG TO WS-TOTAL-VALOR-FLAGRADO
+               MOVE WS-VALOR-ALERTA TO WS-VALOR-JA-FLAGRADO
+           END-IF
+           IF WS-ALERTA-REGRA = "MULTIPLAS TRANSACOES"
+               ADD 1 TO WS-TOTAL-ALERTAS-MULTIPL
+           ELSE
+               PERFORM 2260-CONTA-ALERTA-TIPO
+           END-IF.
+           EXIT.
+
+      * ===============================
+      * 2260 - CONTADOR DE ALERTAS POR TIPO DE OPERACAO
+      * ===============================
+       2260-CONTA-ALERTA-TIPO.
+           MOVE ZERO TO WS-IDX-ACHADO-TIPO
+           PERFORM VARYING WS-IDX-TIPO FROM 1 BY 1
+                   UNTIL WS-IDX-TIPO > WS-QTD-TIPOS-ALERTA
+               IF WS-CTD-TIPO(WS-IDX-TIPO) = WS-TIPO-OPERACAO
+                   MOVE WS-IDX-TIPO TO WS-IDX-ACHADO-TIPO
+               END-IF
+           END-PERFORM
+           SET WS-IDX-TIPO TO WS-IDX-ACHADO-TIPO
+
+           IF WS-IDX-TIPO = ZERO AND WS-QTD-TIPOS-ALERTA < 10
+               ADD 1 TO WS-QTD-TIPOS-ALERTA
+               MOVE WS-QTD-TIPOS-ALERTA TO WS-IDX-TIPO
+               MOVE WS-TIPO-OPERACAO TO WS-CTD-TIPO(WS-IDX-TIPO)
+               MOVE ZERO TO WS-CTD-QTD(WS-IDX-TIPO)
+           END-IF
+
+           IF WS-IDX-TIPO > ZERO
+               ADD 1 TO WS-CTD-QTD(WS-IDX-TIPO)
+           END-IF.
+           EXIT.
+
+      * ===============================
+      * 2210 - BUSCA DO LIMITE NA TABELA DE PARAMETROS
+      * ===============================
+       2210-BUSCA-LIMITE.
+           MOVE 'N' TO WS-LIMITE-ENCONTRADO
+           MOVE ZERO TO WS-WK-LIMITE
+           PERFORM VARYING WS-IDX-LIM FROM 1 BY 1
+                   UNTIL WS-IDX-LIM > WS-QTD-LIMITES
+               IF WS-LIM-TIPO(WS-IDX-LIM) = WS-TIPO-OPERACAO
+                   IF WS-TIPO-CONTA = "PJ"
+                       MOVE WS-LIM-VALOR-PJ(WS-IDX-LIM) TO WS-WK-LIMITE
+                   ELSE
+                       MOVE WS-LIM-VALOR-PF(WS-IDX-LIM) TO WS-WK-LIMITE
+                   END-IF
+                   SET WS-LIM-ACHADO TO TRUE
+               END-IF
+           END-PERFORM.
+           EXIT.
+
+      * ===============================
+      * 2300 - ACUMULO DIARIO POR CONTA (VELOCIDADE)
+      * ===============================
+       2300-ACUMULA-CONTA.
+           PERFORM 2310-BUSCA-CONTA
 
-               WRITE REG-ALERTA
+           IF WS-IDX-CTA = ZERO AND WS-QTD-CONTAS < 10000
+               ADD 1 TO WS-QTD-CONTAS
+               MOVE WS-QTD-CONTAS TO WS-IDX-CTA
+               MOVE WS-ID-CONTA     TO WS-CTA-ID(WS-IDX-CTA)
+               MOVE WS-NOME-CLIENTE TO WS-CTA-NOME(WS-IDX-CTA)
+               MOVE WS-TIPO-CONTA   TO WS-CTA-TIPO(WS-IDX-CTA)
+               MOVE ZERO            TO WS-CTA-TOTAL(WS-IDX-CTA)
+               MOVE ZERO            TO WS-CTA-QTD-TRANS(WS-IDX-CTA)
+               MOVE 'N'              TO WS-CTA-ALERTADA(WS-IDX-CTA)
+           END-IF
+
+      * Lote com mais de 10.000 contas distintas no mesmo extrato:
+      * sem vaga na tabela, a conta fica fora da regra de velocidade
+      * pelo resto do extrato. Isto e contado (nao apenas ignorado em
+      * silencio) para aparecer em RELATORIO-FRAUDE.TXT.
+           IF WS-IDX-CTA = ZERO AND WS-QTD-CONTAS >= 10000
+               ADD 1 TO WS-TOTAL-CONTAS-ESTOURO
+           END-IF
+
+           IF WS-IDX-CTA > ZERO
+               ADD WS-VALOR-NUM TO WS-CTA-TOTAL(WS-IDX-CTA)
+               ADD 1 TO WS-CTA-QTD-TRANS(WS-IDX-CTA)
+               IF WS-CTA-TIPO(WS-IDX-CTA) = "PJ"
+                   MOVE WS-LIMITE-ACUMULADO-PJ TO WS-WK-LIMITE-ACUM
+               ELSE
+                   MOVE WS-LIMITE-ACUMULADO-PF TO WS-WK-LIMITE-ACUM
+               END-IF
+      * So alerta com mais de uma transacao contribuindo para o
+      * total: uma unica transacao acima do limite acumulado e papel
+      * da regra por transacao (2200-VERIFICA-FRAUDE), nao da regra
+      * de velocidade/estruturacao.
+               IF WS-CTA-TOTAL(WS-IDX-CTA) > WS-WK-LIMITE-ACUM
+                  AND WS-CTA-QTD-TRANS(WS-IDX-CTA) > 1
+                  AND NOT WS-CTA-JA-ALERTOU(WS-IDX-CTA)
+                   SET WS-CTA-JA-ALERTOU(WS-IDX-CTA) TO TRUE
+                   MOVE "MULTIPLAS TRANSACOES" TO WS-ALERTA-REGRA
+                   MOVE WS-CTA-TOTAL(WS-IDX-CTA) TO WS-VALOR-ALERTA
+      * Em modo replay (2010-PULA-REGISTROS-PROCESSADOS, retomada
+      * apos queda) a tabela esta sendo reconstruida a partir de
+      * registros ja contados na rodada original - o estado
+      * (WS-CTA-JA-ALERTOU) precisa ficar correto para nao duplicar
+      * o alerta quando o processamento ao vivo continuar, mas o
+      * alerta em si ja foi emitido e contado antes da queda.
+                   IF NOT WS-EM-REPLAY
+                       PERFORM 2250-EMITE-ALERTA
+                   END-IF
+               END-IF
            END-IF.
            EXIT.
 
+      * ===============================
+      * 2310 - BUSCA DA CONTA NA TABELA DE ACUMULO
+      * ===============================
+       2310-BUSCA-CONTA.
+           MOVE ZERO TO WS-IDX-ACHADO-CTA
+           PERFORM VARYING WS-IDX-CTA FROM 1 BY 1
+                   UNTIL WS-IDX-CTA > WS-QTD-CONTAS
+               IF WS-CTA-ID(WS-IDX-CTA) = WS-ID-CONTA
+                   MOVE WS-IDX-CTA TO WS-IDX-ACHADO-CTA
+               END-IF
+           END-PERFORM
+           SET WS-IDX-CTA TO WS-IDX-ACHADO-CTA.
+           EXIT.
+
       * ===============================
       * 3000 - FINALIZAÇÃO
       * ===============================
        3000-FINALIZA.
-           CLOSE TRANSACOES-FILE
-                 ALERTAS-FILE.
+           CLOSE ALERTAS-FILE
+                 ALERTAS-ESTRUT-FILE
+                 REJEITOS-FILE.
+           PERFORM 4000-GERA-RELATORIO.
+           PERFORM 5010-CONCLUI-CHECKPOINT.
+           EXIT.
+
+      * ===============================
+      * 4000 - RELATORIO DE TOTAIS DE CONTROLE
+      * ===============================
+       4000-GERA-RELATORIO.
+           OPEN OUTPUT RELATORIO-FILE
+
+           MOVE "RELATORIO DE CONTROLE - VARREDURA ANTIFRAUDE"
+               TO REG-RELATORIO
+           WRITE REG-RELATORIO
+
+           MOVE WS-TOTAL-LIDOS TO WS-REL-NUM-EDIT
+           MOVE SPACES TO REG-RELATORIO
+           STRING "TRANSACOES LIDAS........: " WS-REL-NUM-EDIT
+               DELIMITED BY SIZE INTO REG-RELATORIO
+           END-STRING
+           WRITE REG-RELATORIO
+
+           MOVE WS-TOTAL-REJEITADOS TO WS-REL-NUM-EDIT
+           MOVE SPACES TO REG-RELATORIO
+           STRING "TRANSACOES REJEITADAS...: " WS-REL-NUM-EDIT
+               DELIMITED BY SIZE INTO REG-RELATORIO
+           END-STRING
+           WRITE REG-RELATORIO
+
+           MOVE WS-TOTAL-ARQ-INDISPONIVEL TO WS-REL-NUM-EDIT
+           MOVE SPACES TO REG-RELATORIO
+           STRING "ARQUIVOS INDISPONIVEIS..: " WS-REL-NUM-EDIT
+               DELIMITED BY SIZE INTO REG-RELATORIO
+           END-STRING
+           WRITE REG-RELATORIO
+
+           MOVE WS-TOTAL-CONTAS-ESTOURO TO WS-REL-NUM-EDIT
+           MOVE SPACES TO REG-RELATORIO
+           STRING "CONTAS SEM VAGA (TABELA): " WS-REL-NUM-EDIT
+               DELIMITED BY SIZE INTO REG-RELATORIO
+           END-STRING
+           WRITE REG-RELATORIO
+
+           MOVE WS-TOTAL-VALOR-PROCESSADO TO WS-REL-VALOR-EDIT
+           MOVE SPACES TO REG-RELATORIO
+           STRING "VALOR TOTAL PROCESSADO..: " WS-REL-VALOR-EDIT
+               DELIMITED BY SIZE INTO REG-RELATORIO
+           END-STRING
+           WRITE REG-RELATORIO
+
+           MOVE WS-TOTAL-VALOR-FLAGRADO TO WS-REL-VALOR-EDIT
+           MOVE SPACES TO REG-RELATORIO
+           STRING "VALOR TOTAL FLAGRADO....: " WS-REL-VALOR-EDIT
+               DELIMITED BY SIZE INTO REG-RELATORIO
+           END-STRING
+           WRITE REG-RELATORIO
+
+           MOVE WS-TOTAL-ALERTAS TO WS-REL-NUM-EDIT
+           MOVE SPACES TO REG-RELATORIO
+           STRING "TOTAL DE ALERTAS........: " WS-REL-NUM-EDIT
+               DELIMITED BY SIZE INTO REG-RELATORIO
+           END-STRING
+           WRITE REG-RELATORIO
+
+           MOVE SPACES TO REG-RELATORIO
+           MOVE "ALERTAS POR TIPO DE OPERACAO:" TO REG-RELATORIO
+           WRITE REG-RELATORIO
+
+           PERFORM VARYING WS-IDX-TIPO FROM 1 BY 1
+                   UNTIL WS-IDX-TIPO > WS-QTD-TIPOS-ALERTA
+               MOVE WS-CTD-QTD(WS-IDX-TIPO) TO WS-REL-NUM-EDIT
+               MOVE SPACES TO REG-RELATORIO
+               STRING "  " WS-CTD-TIPO(WS-IDX-TIPO)
+                   ": " WS-REL-NUM-EDIT
+                   DELIMITED BY SIZE INTO REG-RELATORIO
+               END-STRING
+               WRITE REG-RELATORIO
+           END-PERFORM
+
+           MOVE WS-TOTAL-ALERTAS-MULTIPL TO WS-REL-NUM-EDIT
+           MOVE SPACES TO REG-RELATORIO
+           STRING "  MULTIPLAS TRANSACOES (VELOCIDADE): "
+               WS-REL-NUM-EDIT
+               DELIMITED BY SIZE INTO REG-RELATORIO
+           END-STRING
+           WRITE REG-RELATORIO
+
+           CLOSE RELATORIO-FILE.
+           EXIT.
+
+      * ===============================
+      * 5000 - GRAVACAO DO CHECKPOINT (REQ. 009)
+      * ===============================
+       5000-GRAVA-CHECKPOINT.
+           MOVE WS-TRANSACOES-PATH TO WS-CKP-PATH
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE SPACES TO REG-CHECKPOINT
+           STRING
+               WS-CKP-STATUS ";"
+               WS-CKP-IDX-ARQ ";"
+               WS-CKP-PATH ";"
+               WS-CKP-SEQ ";"
+               WS-TOTAL-LIDOS ";"
+               WS-TOTAL-REJEITADOS ";"
+               WS-TOTAL-ALERTAS ";"
+               WS-TOTAL-ALERTAS-MULTIPL ";"
+               WS-TOTAL-VALOR-PROCESSADO ";"
+               WS-TOTAL-VALOR-FLAGRADO ";"
+               WS-SEQ-ALERTA ";"
+               WS-TOTAL-ARQ-INDISPONIVEL
+               DELIMITED BY SIZE
+               INTO REG-CHECKPOINT
+           END-STRING
+           WRITE REG-CHECKPOINT
+           CLOSE CHECKPOINT-FILE.
+           EXIT.
+
+       5010-CONCLUI-CHECKPOINT.
+           MOVE 'C'   TO WS-CKP-STATUS
+           MOVE ZERO  TO WS-CKP-IDX-ARQ
+           MOVE ZERO  TO WS-CKP-SEQ
+           PERFORM 5000-GRAVA-CHECKPOINT.
            EXIT.
